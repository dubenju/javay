@@ -1,32 +1,53 @@
-000000 IDENTIFICATION         DIVISION.                                 
-000000 PROGRAM-ID.            DaFXPN0001.                               
-000000 AUTHOR.                dubenju@126.com.                          
-000000 DATE-WRITTEN.          2015.12.18.                               
-000000 DATE-COMPILED.                                                   
-000000*                                                                 
-000000 ENVIRONMENT            DIVISION.                                 
-000000 CONFIGURATION          SECTION.                                  
-000000 SOURCE-COMPUTER.       HP.                                       
-000000 OBJECT-COMPUTER.       HP.                                       
-000000*                                                                 
-000000 INPUT-OUTPUT           SECTION.                                  
-000000*                                                                 
-000000 DATA                   DIVISION.                                 
-000000 FILE                   SECTION.                                  
-000000*                                                                 
-000000*                                                                 
-000000 WORKING-STORAGE        SECTION.                                  
-000000*                                                                 
-000000 01  A02                 PIC 9(3)V9(2).                           
-000000 01  A03                 PIC 9(1)V9(4).                           
-000000**** USER-WORK-AREA.                                              
-000000*                                                                 
-000000 PROCEDURE              DIVISION.                                 
-000000*                                                                 
-000000     MOVE 12345           TO A02.                                 
-000000     MOVE A02             TO A03.                                 
-000000     DISPLAY '9(3)V9(2)=', A02.                                   
-000000     DISPLAY '9(1)V9(4)=', A03.                                   
-000000*                                                                 
-000000     STOP RUN.                                                    
-000000*                                                                 
+000000 IDENTIFICATION         DIVISION.
+000000 PROGRAM-ID.            DaFXPN0001.
+000000 AUTHOR.                dubenju@126.com.
+000000 DATE-WRITTEN.          2015.12.18.
+000000 DATE-COMPILED.
+000000*
+000000* MODIFICATION HISTORY
+000000* ----------------------------------------------------------
+000000* 2026.08.09  DJ  A02/A03 changed to signed (S9...) and their
+000000*                 MOVEs converted to COMPUTE with ON SIZE ERROR
+000000*                 so an overdraft balance or an out-of-range
+000000*                 value is caught instead of silently truncated.
+000000* 2026.08.09  DJ  STOP RUN changed to GOBACK so FXPN0000 can
+000000*                 CALL this program as a batch step and inspect
+000000*                 its RETURN-CODE.
+000000* 2026.08.09  DJ  Demo literal changed from 12345 (which cannot
+000000*                 fit A02's 3 integer digits and so always hit
+000000*                 ON SIZE ERROR) to a negative value that fits
+000000*                 both A02 and A03, so the display actually shows
+000000*                 a rescaled overdraft balance.
+000000*
+000000 ENVIRONMENT            DIVISION.
+000000 CONFIGURATION          SECTION.
+000000 SOURCE-COMPUTER.       HP.
+000000 OBJECT-COMPUTER.       HP.
+000000*
+000000 INPUT-OUTPUT           SECTION.
+000000*
+000000 DATA                   DIVISION.
+000000 FILE                   SECTION.
+000000*
+000000*
+000000 WORKING-STORAGE        SECTION.
+000000*
+000000 01  A02                 PIC S9(3)V9(2).
+000000 01  A03                 PIC S9(1)V9(4).
+000000**** USER-WORK-AREA.
+000000*
+000000 PROCEDURE              DIVISION.
+000000*
+000000     COMPUTE A02 = -5.25
+000000         ON SIZE ERROR
+000000             DISPLAY "FXPN0001 - SIZE ERROR MOVING -5.25 TO A02"
+000000     END-COMPUTE.
+000000     COMPUTE A03 = A02
+000000         ON SIZE ERROR
+000000             DISPLAY "FXPN0001 - SIZE ERROR MOVING A02 TO A03"
+000000     END-COMPUTE.
+000000     DISPLAY 'S9(3)V9(2)=', A02.
+000000     DISPLAY 'S9(1)V9(4)=', A03.
+000000*
+000000     GOBACK.
+000000*
