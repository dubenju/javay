@@ -0,0 +1,180 @@
+000000 IDENTIFICATION         DIVISION.
+000000 PROGRAM-ID.            FXPN0003.
+000000 AUTHOR.                dubenju@126.com.
+000000 DATE-WRITTEN.          2026.08.09.
+000000 DATE-COMPILED.
+000000*
+000000* FXPN0003 reconciles the A-FILE and B-FILE account masters
+000000* produced by FXPN0002.  A-FILE carries ACC-NO at 9(3)V9(2)
+000000* and B-FILE carries the same conceptual balance at 9(1)V9(4);
+000000* this step reads the two files in lock-step, rescales B's
+000000* value down to A's precision, and reports any pair whose
+000000* difference exceeds WS-TOLERANCE, plus a final match/
+000000* mismatch/missing count.
+000000*
+000000* MODIFICATION HISTORY
+000000* ----------------------------------------------------------
+000000* 2026.08.09  DJ  Initial version.
+000000* 2026.08.09  DJ  ACC-NO fields are now signed to support
+000000*                 overdraft balances; WS-B-RESCALED follows
+000000*                 suit and the rescale checks ON SIZE ERROR.
+000000* 2026.08.09  DJ  Dropped the dead GO TO in 2100-READ-A/
+000000*                 2200-READ-B -- both call sites already skip
+000000*                 the PERFORM once that file is at EOF.
+000000* 2026.08.09  DJ  2000-RECONCILE/3000-COMPARE-PAIR now pair A-REC
+000000*                 and B-REC by comparing their keys instead of by
+000000*                 read position, so a record orphaned on only one
+000000*                 side no longer desyncs every pair read after
+000000*                 it; added the ON SIZE ERROR this comparison
+000000*                 needs.
+000000* 2026.08.09  DJ  3000-COMPARE-PAIR's correspondence check was
+000000*                 using a separate WS-PAIR-TOLERANCE of 1.00 to
+000000*                 decide whether A-REC and B-REC are the same
+000000*                 account -- wide enough that two genuinely
+000000*                 different accounts could land within it and be
+000000*                 misreported as a MISMATCH instead of two MISSING
+000000*                 records.  Dropped WS-PAIR-TOLERANCE and now use
+000000*                 WS-TOLERANCE for both decisions: the A-to-B
+000000*                 rescale is exact for any correctly posted pair,
+000000*                 so anything outside WS-TOLERANCE is someone
+000000*                 else's account, not posting noise on this one.
+000000*
+000000 ENVIRONMENT            DIVISION.
+000000 CONFIGURATION          SECTION.
+000000 SOURCE-COMPUTER.       HP.
+000000 OBJECT-COMPUTER.       HP.
+000000*
+000000 INPUT-OUTPUT           SECTION.
+000000 FILE-CONTROL.
+000000     SELECT A-FILE      ASSIGN TO "FXPN0002a.txt"
+000000                        ORGANIZATION IS INDEXED
+000000                        ACCESS MODE IS SEQUENTIAL
+000000                        RECORD KEY IS ACC-NO OF A-REC.
+000000     SELECT B-FILE      ASSIGN TO "FXPN0002b.txt"
+000000                        ORGANIZATION IS INDEXED
+000000                        ACCESS MODE IS SEQUENTIAL
+000000                        RECORD KEY IS ACC-NO OF B-REC.
+000000*
+000000 DATA                   DIVISION.
+000000 FILE                   SECTION.
+000000 FD  A-FILE.
+000000     COPY AFILEREC.
+000000 FD  B-FILE.
+000000     COPY BFILEREC.
+000000*
+000000 WORKING-STORAGE        SECTION.
+000000*
+000000 01  WS-A-EOF-SW         PIC X(01)   VALUE "N".
+000000     88 WS-A-AT-EOF                 VALUE "Y".
+000000 01  WS-B-EOF-SW         PIC X(01)   VALUE "N".
+000000     88 WS-B-AT-EOF                 VALUE "Y".
+000000*
+000000 01  WS-B-RESCALED       PIC S9(3)V9(2).
+000000 01  WS-DIFFERENCE       PIC S9(3)V9(2).
+000000 01  WS-TOLERANCE        PIC 9(1)V9(2)   VALUE 0.01.
+000000*
+000000 01  WS-MATCHED-COUNT    PIC 9(5)        COMP    VALUE ZERO.
+000000 01  WS-MISMATCH-COUNT   PIC 9(5)        COMP    VALUE ZERO.
+000000 01  WS-MISSING-COUNT    PIC 9(5)        COMP    VALUE ZERO.
+000000**** USER-WORK-AREA.
+000000*
+000000 PROCEDURE              DIVISION.
+000000*
+000000 0000-MAINLINE.
+000000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000000     PERFORM 2000-RECONCILE THRU 2000-EXIT
+000000             UNTIL WS-A-AT-EOF AND WS-B-AT-EOF.
+000000     PERFORM 8000-REPORT-TOTALS THRU 8000-EXIT.
+000000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000000     STOP RUN.
+000000*
+000000 1000-INITIALIZE.
+000000     OPEN INPUT A-FILE.
+000000     OPEN INPUT B-FILE.
+000000     DISPLAY "FXPN0003 - A-FILE / B-FILE RECONCILIATION".
+000000     PERFORM 2100-READ-A THRU 2100-EXIT.
+000000     PERFORM 2200-READ-B THRU 2200-EXIT.
+000000 1000-EXIT.
+000000     EXIT.
+000000*
+000000 2000-RECONCILE.
+000000     IF WS-A-AT-EOF AND NOT WS-B-AT-EOF
+000000         ADD 1 TO WS-MISSING-COUNT
+000000         DISPLAY "MISSING A-REC FOR B ACC-NO=", ACC-NO OF B-REC
+000000         PERFORM 2200-READ-B THRU 2200-EXIT
+000000     ELSE IF WS-B-AT-EOF AND NOT WS-A-AT-EOF
+000000         ADD 1 TO WS-MISSING-COUNT
+000000         DISPLAY "MISSING B-REC FOR A ACC-NO=", ACC-NO OF A-REC
+000000         PERFORM 2100-READ-A THRU 2100-EXIT
+000000     ELSE
+000000         PERFORM 3000-COMPARE-PAIR THRU 3000-EXIT
+000000     END-IF.
+000000 2000-EXIT.
+000000     EXIT.
+000000*
+000000 2100-READ-A.
+000000     READ A-FILE NEXT RECORD
+000000         AT END
+000000             SET WS-A-AT-EOF TO TRUE
+000000     END-READ.
+000000 2100-EXIT.
+000000     EXIT.
+000000*
+000000 2200-READ-B.
+000000     READ B-FILE NEXT RECORD
+000000         AT END
+000000             SET WS-B-AT-EOF TO TRUE
+000000     END-READ.
+000000 2200-EXIT.
+000000     EXIT.
+000000*
+000000 3000-COMPARE-PAIR.
+000000     COMPUTE WS-B-RESCALED ROUNDED = ACC-NO OF B-REC
+000000         ON SIZE ERROR
+000000             DISPLAY "FXPN0003 - SIZE ERROR RESCALING ACC-NO=",
+000000                     ACC-NO OF B-REC
+000000     END-COMPUTE.
+000000     IF ACC-NO OF A-REC > (WS-B-RESCALED + WS-TOLERANCE)
+000000         ADD 1 TO WS-MISSING-COUNT
+000000         DISPLAY "MISSING A-REC FOR B ACC-NO=", ACC-NO OF B-REC,
+000000                 " (RESCALED=", WS-B-RESCALED, ")"
+000000         PERFORM 2200-READ-B THRU 2200-EXIT
+000000     ELSE IF WS-B-RESCALED > (ACC-NO OF A-REC + WS-TOLERANCE)
+000000         ADD 1 TO WS-MISSING-COUNT
+000000         DISPLAY "MISSING B-REC FOR A ACC-NO=", ACC-NO OF A-REC
+000000         PERFORM 2100-READ-A THRU 2100-EXIT
+000000     ELSE
+000000         COMPUTE WS-DIFFERENCE = ACC-NO OF A-REC - WS-B-RESCALED
+000000             ON SIZE ERROR
+000000                 DISPLAY "FXPN0003 - SIZE ERROR ON DIFFERENCE",
+000000                         " ACC-NO=", ACC-NO OF A-REC
+000000         END-COMPUTE
+000000         IF WS-DIFFERENCE > WS-TOLERANCE
+000000            OR WS-DIFFERENCE < (0 - WS-TOLERANCE)
+000000             ADD 1 TO WS-MISMATCH-COUNT
+000000             DISPLAY "MISMATCH A=", ACC-NO OF A-REC,
+000000                     " B=", ACC-NO OF B-REC,
+000000                     " B-RESCALED=", WS-B-RESCALED,
+000000                     " DIFF=", WS-DIFFERENCE
+000000         ELSE
+000000             ADD 1 TO WS-MATCHED-COUNT
+000000         END-IF
+000000         PERFORM 2100-READ-A THRU 2100-EXIT
+000000         PERFORM 2200-READ-B THRU 2200-EXIT
+000000     END-IF.
+000000 3000-EXIT.
+000000     EXIT.
+000000*
+000000 8000-REPORT-TOTALS.
+000000     DISPLAY "MATCHED    = ", WS-MATCHED-COUNT.
+000000     DISPLAY "MISMATCHED = ", WS-MISMATCH-COUNT.
+000000     DISPLAY "MISSING    = ", WS-MISSING-COUNT.
+000000 8000-EXIT.
+000000     EXIT.
+000000*
+000000 9000-TERMINATE.
+000000     CLOSE A-FILE.
+000000     CLOSE B-FILE.
+000000 9000-EXIT.
+000000     EXIT.
+000000*
