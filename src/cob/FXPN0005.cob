@@ -0,0 +1,228 @@
+000000 IDENTIFICATION         DIVISION.
+000000 PROGRAM-ID.            FXPN0005.
+000000 AUTHOR.                dubenju@126.com.
+000000 DATE-WRITTEN.          2026.08.09.
+000000 DATE-COMPILED.
+000000*
+000000* FXPN0005 is the A-FILE/B-FILE resync utility.  It treats
+000000* B-FILE as the authoritative balance, reads it start to finish,
+000000* rescales each ACC-NO with ROUNDED arithmetic from B-FILE's
+000000* 9(1)V9(4) precision down to A-FILE's 9(3)V9(2) precision, and
+000000* rebuilds A-FILE from that.  This is a separate batch step from
+000000* FXPN0002's normal transaction posting -- it is run on demand
+000000* (after a restart, or whenever FXPN0003's reconciliation report
+000000* turns up drift) to bring A-FILE back into agreement with
+000000* B-FILE instead of requiring a manual correction.
+000000*
+000000* MODIFICATION HISTORY
+000000* ----------------------------------------------------------
+000000* 2026.08.09  DJ  Initial version.
+000000* 2026.08.09  DJ  2000-RESYNC-ACCOUNT now skips the WRITE (and
+000000*                 the resync count) when the rescale takes a
+000000*                 SIZE ERROR instead of falling through with a
+000000*                 stale ACC-NO, the same as FXPN0002's
+000000*                 2200-POST-ACCOUNT. Added an AUDIT-FILE write
+000000*                 after every WRITE A-REC so a resync run leaves
+000000*                 the same trail FXPN0002 does.
+000000*
+000000 ENVIRONMENT            DIVISION.
+000000 CONFIGURATION          SECTION.
+000000 SOURCE-COMPUTER.       HP.
+000000 OBJECT-COMPUTER.       HP.
+000000*
+000000 INPUT-OUTPUT           SECTION.
+000000 FILE-CONTROL.
+000000     SELECT B-FILE      ASSIGN TO "FXPN0002b.txt"
+000000                        ORGANIZATION IS INDEXED
+000000                        ACCESS MODE IS SEQUENTIAL
+000000                        RECORD KEY IS ACC-NO OF B-REC
+000000                        FILE STATUS IS WS-B-STATUS.
+000000     SELECT A-FILE      ASSIGN TO "FXPN0002a.txt"
+000000                        ORGANIZATION IS INDEXED
+000000                        ACCESS MODE IS SEQUENTIAL
+000000                        RECORD KEY IS ACC-NO OF A-REC
+000000                        FILE STATUS IS WS-A-STATUS.
+000000     SELECT AUDIT-FILE  ASSIGN TO "FXPN0002u.txt"
+000000                        ORGANIZATION IS SEQUENTIAL
+000000                        FILE STATUS IS WS-AUDIT-STATUS.
+000000*
+000000 DATA                   DIVISION.
+000000 FILE                   SECTION.
+000000 FD  B-FILE.
+000000     COPY BFILEREC.
+000000 FD  A-FILE.
+000000     COPY AFILEREC.
+000000 FD  AUDIT-FILE.
+000000     COPY AUDITREC.
+000000*
+000000 WORKING-STORAGE        SECTION.
+000000*
+000000 01  WS-A-STATUS         PIC X(02).
+000000 01  WS-B-STATUS         PIC X(02).
+000000 01  WS-AUDIT-STATUS     PIC X(02).
+000000*
+000000 01  WS-AUDIT-DATE       PIC 9(08).
+000000 01  WS-AUDIT-TIME       PIC 9(08).
+000000*
+000000 01  WS-ERROR-OPERATION  PIC X(10).
+000000 01  WS-ERROR-FILE-NAME  PIC X(20).
+000000 01  WS-ERROR-STATUS     PIC X(02).
+000000*
+000000 01  WS-B-EOF-SW         PIC X(01)   VALUE "N".
+000000     88 WS-B-AT-EOF                  VALUE "Y".
+000000 01  WS-RESCALE-ERROR-SW PIC X(01)   VALUE "N".
+000000     88 WS-RESCALE-ERROR             VALUE "Y".
+000000*
+000000 01  WS-RESYNC-COUNT     PIC 9(07)   COMP    VALUE ZERO.
+000000**** USER-WORK-AREA.
+000000*
+000000 PROCEDURE              DIVISION.
+000000*
+000000 0000-MAINLINE.
+000000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000000     PERFORM 2000-RESYNC-ACCOUNT THRU 2000-EXIT
+000000             UNTIL WS-B-AT-EOF.
+000000     PERFORM 8000-REPORT-TOTALS THRU 8000-EXIT.
+000000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000000     GOBACK.
+000000*
+000000 1000-INITIALIZE.
+000000     OPEN INPUT B-FILE.
+000000     IF WS-B-STATUS NOT = "00"
+000000         MOVE "OPEN"      TO WS-ERROR-OPERATION
+000000         MOVE "B-FILE"    TO WS-ERROR-FILE-NAME
+000000         MOVE WS-B-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000     OPEN OUTPUT A-FILE.
+000000     IF WS-A-STATUS NOT = "00"
+000000         MOVE "OPEN"      TO WS-ERROR-OPERATION
+000000         MOVE "A-FILE"    TO WS-ERROR-FILE-NAME
+000000         MOVE WS-A-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000     PERFORM 1100-OPEN-AUDIT-FILE THRU 1100-EXIT.
+000000     DISPLAY "FXPN0005 - REBUILDING A-FILE FROM B-FILE".
+000000     PERFORM 2100-READ-B THRU 2100-EXIT.
+000000 1000-EXIT.
+000000     EXIT.
+000000*
+000000 1100-OPEN-AUDIT-FILE.
+000000     OPEN EXTEND AUDIT-FILE.
+000000     IF WS-AUDIT-STATUS = "35"
+000000         OPEN OUTPUT AUDIT-FILE
+000000         IF WS-AUDIT-STATUS NOT = "00"
+000000             MOVE "OPEN"   TO WS-ERROR-OPERATION
+000000             MOVE "AUDIT-FILE" TO WS-ERROR-FILE-NAME
+000000             MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         CLOSE AUDIT-FILE
+000000         IF WS-AUDIT-STATUS NOT = "00"
+000000             MOVE "CLOSE" TO WS-ERROR-OPERATION
+000000             MOVE "AUDIT-FILE" TO WS-ERROR-FILE-NAME
+000000             MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         OPEN EXTEND AUDIT-FILE
+000000     END-IF.
+000000     IF WS-AUDIT-STATUS NOT = "00"
+000000         MOVE "OPEN"      TO WS-ERROR-OPERATION
+000000         MOVE "AUDIT-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 1100-EXIT.
+000000     EXIT.
+000000*
+000000 2000-RESYNC-ACCOUNT.
+000000     MOVE "N"              TO WS-RESCALE-ERROR-SW.
+000000     COMPUTE ACC-NO OF A-REC ROUNDED = ACC-NO OF B-REC
+000000         ON SIZE ERROR
+000000             SET WS-RESCALE-ERROR TO TRUE
+000000             DISPLAY "FXPN0005 - SIZE ERROR RESCALING ACC-NO=",
+000000                     ACC-NO OF B-REC, " ACCOUNT SKIPPED"
+000000     END-COMPUTE.
+000000     IF NOT WS-RESCALE-ERROR
+000000         WRITE A-REC
+000000         IF WS-A-STATUS NOT = "00"
+000000             MOVE "WRITE"      TO WS-ERROR-OPERATION
+000000             MOVE "A-FILE"     TO WS-ERROR-FILE-NAME
+000000             MOVE WS-A-STATUS  TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         PERFORM 2500-AUDIT-A-WRITE THRU 2500-EXIT
+000000         ADD 1 TO WS-RESYNC-COUNT
+000000     END-IF.
+000000     PERFORM 2100-READ-B THRU 2100-EXIT.
+000000 2000-EXIT.
+000000     EXIT.
+000000*
+000000 2100-READ-B.
+000000     READ B-FILE NEXT RECORD
+000000         AT END
+000000             SET WS-B-AT-EOF TO TRUE
+000000     END-READ.
+000000 2100-EXIT.
+000000     EXIT.
+000000*
+000000 2500-AUDIT-A-WRITE.
+000000     MOVE "FXPN0005"     TO AUDIT-PROGRAM-ID.
+000000     MOVE "A"            TO AUDIT-FILE-ID.
+000000     COMPUTE AUDIT-ACC-NO = ACC-NO OF A-REC
+000000         ON SIZE ERROR
+000000             DISPLAY "FXPN0005 - SIZE ERROR MOVING ACC-NO TO",
+000000                     " AUDIT-ACC-NO"
+000000     END-COMPUTE.
+000000     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+000000     ACCEPT WS-AUDIT-TIME FROM TIME.
+000000     MOVE WS-AUDIT-DATE  TO AUDIT-DATE.
+000000     MOVE WS-AUDIT-TIME  TO AUDIT-TIME.
+000000     WRITE AUDIT-REC.
+000000     IF WS-AUDIT-STATUS NOT = "00"
+000000         MOVE "WRITE"      TO WS-ERROR-OPERATION
+000000         MOVE "AUDIT-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 2500-EXIT.
+000000     EXIT.
+000000*
+000000 8000-REPORT-TOTALS.
+000000     DISPLAY "FXPN0005 - ACCOUNTS RESYNCED = ", WS-RESYNC-COUNT.
+000000 8000-EXIT.
+000000     EXIT.
+000000*
+000000 9000-TERMINATE.
+000000     CLOSE B-FILE.
+000000     IF WS-B-STATUS NOT = "00"
+000000         MOVE "CLOSE"      TO WS-ERROR-OPERATION
+000000         MOVE "B-FILE"     TO WS-ERROR-FILE-NAME
+000000         MOVE WS-B-STATUS  TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000     CLOSE A-FILE.
+000000     IF WS-A-STATUS NOT = "00"
+000000         MOVE "CLOSE"      TO WS-ERROR-OPERATION
+000000         MOVE "A-FILE"     TO WS-ERROR-FILE-NAME
+000000         MOVE WS-A-STATUS  TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000     CLOSE AUDIT-FILE.
+000000     IF WS-AUDIT-STATUS NOT = "00"
+000000         MOVE "CLOSE"      TO WS-ERROR-OPERATION
+000000         MOVE "AUDIT-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 9000-EXIT.
+000000     EXIT.
+000000*
+000000 9900-FILE-ERROR.
+000000     DISPLAY "FXPN0005 - FILE I/O ERROR".
+000000     DISPLAY "OPERATION : ", WS-ERROR-OPERATION.
+000000     DISPLAY "FILE      : ", WS-ERROR-FILE-NAME.
+000000     DISPLAY "STATUS    : ", WS-ERROR-STATUS.
+000000     MOVE 16             TO RETURN-CODE.
+000000     GOBACK.
+000000*
