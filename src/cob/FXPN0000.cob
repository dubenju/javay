@@ -0,0 +1,69 @@
+000000 IDENTIFICATION         DIVISION.
+000000 PROGRAM-ID.            FXPN0000.
+000000 AUTHOR.                dubenju@126.com.
+000000 DATE-WRITTEN.          2026.08.09.
+000000 DATE-COMPILED.
+000000*
+000000* FXPN0000 is the batch driver for the daily account run: it
+000000* CALLs DaFXPN0001 and checks its RETURN-CODE, then - only if
+000000* that step completed cleanly - CALLs FXPN0002.  Either step
+000000* failing aborts the whole run with a non-zero RETURN-CODE
+000000* instead of letting the next step run against bad input.
+000000*
+000000* MODIFICATION HISTORY
+000000* ----------------------------------------------------------
+000000* 2026.08.09  DJ  Initial version.
+000000*
+000000 ENVIRONMENT            DIVISION.
+000000 CONFIGURATION          SECTION.
+000000 SOURCE-COMPUTER.       HP.
+000000 OBJECT-COMPUTER.       HP.
+000000*
+000000 INPUT-OUTPUT           SECTION.
+000000*
+000000 DATA                   DIVISION.
+000000 FILE                   SECTION.
+000000*
+000000 WORKING-STORAGE        SECTION.
+000000*
+000000 01  WS-STEP-RC          PIC S9(04)  COMP.
+000000**** USER-WORK-AREA.
+000000*
+000000 PROCEDURE              DIVISION.
+000000*
+000000 0000-MAINLINE.
+000000     PERFORM 1000-RUN-FXPN0001 THRU 1000-EXIT.
+000000     PERFORM 2000-RUN-FXPN0002 THRU 2000-EXIT.
+000000     DISPLAY "FXPN0000 - BATCH RUN COMPLETED OK".
+000000     STOP RUN.
+000000*
+000000 1000-RUN-FXPN0001.
+000000     DISPLAY "FXPN0000 - CALLING DaFXPN0001".
+000000     CALL "DaFXPN0001".
+000000     MOVE RETURN-CODE    TO WS-STEP-RC.
+000000     IF WS-STEP-RC NOT = 0
+000000         DISPLAY "FXPN0000 - DaFXPN0001 FAILED, RETURN-CODE=",
+000000                 WS-STEP-RC
+000000         DISPLAY "FXPN0000 - BATCH RUN ABORTED"
+000000         MOVE WS-STEP-RC TO RETURN-CODE
+000000         STOP RUN
+000000     END-IF.
+000000     DISPLAY "FXPN0000 - DaFXPN0001 COMPLETED OK".
+000000 1000-EXIT.
+000000     EXIT.
+000000*
+000000 2000-RUN-FXPN0002.
+000000     DISPLAY "FXPN0000 - CALLING FXPN0002".
+000000     CALL "FXPN0002".
+000000     MOVE RETURN-CODE    TO WS-STEP-RC.
+000000     IF WS-STEP-RC NOT = 0
+000000         DISPLAY "FXPN0000 - FXPN0002 FAILED, RETURN-CODE=",
+000000                 WS-STEP-RC
+000000         DISPLAY "FXPN0000 - BATCH RUN ABORTED"
+000000         MOVE WS-STEP-RC TO RETURN-CODE
+000000         STOP RUN
+000000     END-IF.
+000000     DISPLAY "FXPN0000 - FXPN0002 COMPLETED OK".
+000000 2000-EXIT.
+000000     EXIT.
+000000*
