@@ -1,51 +1,476 @@
-000000 IDENTIFICATION         DIVISION.                                 
-000000 PROGRAM-ID.            FXPN0002.                                 
-000000 AUTHOR.                dubenju@126.com.                          
-000000 DATE-WRITTEN.          2015.12.18.                               
-000000 DATE-COMPILED.                                                   
-000000*                                                                 
-000000 ENVIRONMENT            DIVISION.                                 
-000000 CONFIGURATION          SECTION.                                  
-000000 SOURCE-COMPUTER.       HP.                                       
-000000 OBJECT-COMPUTER.       HP.                                       
-000000*                                                                 
-000000 INPUT-OUTPUT           SECTION.                                  
-000000 FILE-CONTROL.                                                    
-000000     SELECT A-FILE ASSIGN TO "FXPN0002a.txt".                     
-000000     SELECT B-FILE ASSIGN TO "FXPN0002b.txt".                     
-000000*                                                                 
-000000 DATA                   DIVISION.                                 
-000000 FILE                   SECTION.                                  
-000000 FD  A-FILE  RECORDING MODE IS F.                                 
-000000 01 A-REC.                                                        
-000000     05 ACC-NO          PIC 9(3)V9(2).                            
-000000 FD  B-FILE  RECORDING MODE IS F.                                 
-000000 01 B-REC.                                                        
-000000     05 ACC-NO          PIC 9(1)V9(4).                            
-000000*                                                                 
-000000*                                                                 
-000000 WORKING-STORAGE        SECTION.                                  
-000000*                                                                 
-000000 01  A02                 PIC 9(3)V9(2).                           
-000000 01  A03                 PIC 9(1)V9(4).                           
-000000**** USER-WORK-AREA.                                              
-000000*                                                                 
-000000 PROCEDURE              DIVISION.                                 
-000000*                                                                 
-000000 OPEN  OUTPUT A-FILE                                              
-000000       OUTPUT B-FILE.                                             
-000000*                                                                 
-000000     MOVE 123.45           TO A02.                                
-000000     MOVE 1.2345           TO A03.                                
-000000     DISPLAY '9(3)V9(2)=', A02.                                   
-000000     DISPLAY '9(1)V9(4)=', A03.                                   
-000000     MOVE A02           TO ACC-NO OF A-REC.                       
-000000     MOVE A03           TO ACC-NO OF B-REC.                       
-000000     WRITE  A-REC.                                                
-000000     WRITE  B-REC.                                                
-000000*                                                                 
-000000     CLOSE A-FILE                                                 
-000000     B-FILE.                                                      
-000000*                                                                 
-000000     STOP RUN.                                                    
-000000*                                                                 
+000000 IDENTIFICATION         DIVISION.
+000000 PROGRAM-ID.            FXPN0002.
+000000 AUTHOR.                dubenju@126.com.
+000000 DATE-WRITTEN.          2015.12.18.
+000000 DATE-COMPILED.
+000000*
+000000* MODIFICATION HISTORY
+000000* ----------------------------------------------------------
+000000* 2026.08.09  DJ  A-FILE/B-FILE converted to indexed masters
+000000*                 keyed on ACC-NO so a follow-on job can READ
+000000*                 and REWRITE a given account directly instead
+000000*                 of reloading a one-shot sequential dump.
+000000* 2026.08.09  DJ  A-REC/B-REC layouts moved to shared
+000000*                 copybooks so FXPN0003's reconciliation
+000000*                 report cannot drift out of step with them.
+000000* 2026.08.09  DJ  Added CHECKPOINT-FILE and restructured the
+000000*                 posting logic into numbered paragraphs so a
+000000*                 restart after an abend between the A-FILE
+000000*                 and B-FILE writes is detected cleanly instead
+000000*                 of requiring a manual file comparison.
+000000* 2026.08.09  DJ  Replaced the hardcoded ACC-NO literals with a
+000000*                 TRANS-FILE of accounts to post, so one run can
+000000*                 process a whole day's transactions instead of
+000000*                 a single canned value.
+000000* 2026.08.09  DJ  Added FILE STATUS checking on every OPEN, WRITE
+000000*                 and CLOSE, with a common error paragraph, so an
+000000*                 I/O failure gets a clean diagnostic instead of
+000000*                 a runtime abend.
+000000* 2026.08.09  DJ  ACC-NO fields changed to signed (S9...) to
+000000*                 support overdraft balances; the A02-to-A03
+000000*                 rescale now uses COMPUTE with ON SIZE ERROR.
+000000* 2026.08.09  DJ  STOP RUN changed to GOBACK so FXPN0000 can
+000000*                 CALL this program as a batch step and inspect
+000000*                 its RETURN-CODE.
+000000* 2026.08.09  DJ  Added AUDIT-FILE: every WRITE to A-FILE or
+000000*                 B-FILE now drops a matching audit record so a
+000000*                 posting can be traced without comparing the
+000000*                 masters to the transaction file.
+000000* 2026.08.09  DJ  A-FILE and B-FILE now OPEN I-O (create the file
+000000*                 on its first run, same as CHECKPOINT-FILE) and
+000000*                 AUDIT-FILE now OPENs EXTEND instead of OUTPUT,
+000000*                 so a run no longer wipes out everything an
+000000*                 earlier run posted. A rejected rescale in
+000000*                 2200-POST-ACCOUNT now skips that transaction
+000000*                 instead of writing a stale duplicate key to
+000000*                 B-FILE.
+000000* 2026.08.09  DJ  2200-POST-ACCOUNT now REWRITEs A-REC/B-REC with
+000000*                 a fallback WRITE on INVALID KEY (the same
+000000*                 idiom 2300-CHECKPOINT-A/2400-CHECKPOINT-B
+000000*                 already use) instead of a plain WRITE, so
+000000*                 re-posting an ACC-NO already on the persistent
+000000*                 master updates it instead of aborting the run
+000000*                 on a duplicate-key status. CHECKPOINT-FILE and
+000000*                 AUDIT-FILE's assign-names changed from
+000000*                 FXPN0002.CKP/FXPN0002.AUD to FXPN0002c.txt/
+000000*                 FXPN0002u.txt to match the letter-suffix
+000000*                 convention A-FILE/B-FILE/TRANS-FILE already use.
+000000* 2026.08.09  DJ  1200-CHECK-RESTART's abort-path CLOSE now checks
+000000*                 WS-CKPT-STATUS, same as the other two CLOSE
+000000*                 CHECKPOINT-FILE calls in this program; moved the
+000000*                 paragraph back to directly follow
+000000*                 1100-OPEN-CHECKPOINT so 1000-INITIALIZE's
+000000*                 PERFORM order matches the paragraphs' physical
+000000*                 order.
+000000*
+000000 ENVIRONMENT            DIVISION.
+000000 CONFIGURATION          SECTION.
+000000 SOURCE-COMPUTER.       HP.
+000000 OBJECT-COMPUTER.       HP.
+000000*
+000000 INPUT-OUTPUT           SECTION.
+000000 FILE-CONTROL.
+000000     SELECT A-FILE      ASSIGN TO "FXPN0002a.txt"
+000000                        ORGANIZATION IS INDEXED
+000000                        ACCESS MODE IS DYNAMIC
+000000                        RECORD KEY IS ACC-NO OF A-REC
+000000                        FILE STATUS IS WS-A-STATUS.
+000000     SELECT B-FILE      ASSIGN TO "FXPN0002b.txt"
+000000                        ORGANIZATION IS INDEXED
+000000                        ACCESS MODE IS DYNAMIC
+000000                        RECORD KEY IS ACC-NO OF B-REC
+000000                        FILE STATUS IS WS-B-STATUS.
+000000     SELECT CHECKPOINT-FILE
+000000                        ASSIGN TO "FXPN0002c.txt"
+000000                        ORGANIZATION IS INDEXED
+000000                        ACCESS MODE IS DYNAMIC
+000000                        RECORD KEY IS CKPT-KEY
+000000                        FILE STATUS IS WS-CKPT-STATUS.
+000000     SELECT TRANS-FILE  ASSIGN TO "FXPN0002t.txt"
+000000                        ORGANIZATION IS SEQUENTIAL
+000000                        FILE STATUS IS WS-T-STATUS.
+000000     SELECT AUDIT-FILE  ASSIGN TO "FXPN0002u.txt"
+000000                        ORGANIZATION IS SEQUENTIAL
+000000                        FILE STATUS IS WS-AUDIT-STATUS.
+000000*
+000000 DATA                   DIVISION.
+000000 FILE                   SECTION.
+000000 FD  A-FILE.
+000000     COPY AFILEREC.
+000000 FD  B-FILE.
+000000     COPY BFILEREC.
+000000 FD  CHECKPOINT-FILE.
+000000     COPY CKPTREC.
+000000 FD  TRANS-FILE.
+000000     COPY TRANREC.
+000000 FD  AUDIT-FILE.
+000000     COPY AUDITREC.
+000000*
+000000*
+000000 WORKING-STORAGE        SECTION.
+000000*
+000000 01  A02                 PIC S9(3)V9(2).
+000000 01  A03                 PIC S9(1)V9(4).
+000000*
+000000 01  WS-A-STATUS         PIC X(02).
+000000 01  WS-B-STATUS         PIC X(02).
+000000 01  WS-CKPT-STATUS      PIC X(02).
+000000 01  WS-T-STATUS         PIC X(02).
+000000 01  WS-AUDIT-STATUS     PIC X(02).
+000000*
+000000 01  WS-AUDIT-DATE       PIC 9(08).
+000000 01  WS-AUDIT-TIME       PIC 9(08).
+000000*
+000000 01  WS-ERROR-OPERATION  PIC X(10).
+000000 01  WS-ERROR-FILE-NAME  PIC X(20).
+000000 01  WS-ERROR-STATUS     PIC X(02).
+000000*
+000000 01  WS-TRANS-EOF-SW     PIC X(01)   VALUE "N".
+000000     88 WS-TRANS-AT-EOF              VALUE "Y".
+000000 01  WS-RESCALE-ERROR-SW PIC X(01)   VALUE "N".
+000000     88 WS-RESCALE-ERROR             VALUE "Y".
+000000**** USER-WORK-AREA.
+000000*
+000000 PROCEDURE              DIVISION.
+000000*
+000000 0000-MAINLINE.
+000000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000000     PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT.
+000000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000000     GOBACK.
+000000*
+000000 1000-INITIALIZE.
+000000     PERFORM 1100-OPEN-CHECKPOINT THRU 1100-EXIT.
+000000     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+000000     PERFORM 1300-OPEN-A-FILE THRU 1300-EXIT.
+000000     PERFORM 1400-OPEN-B-FILE THRU 1400-EXIT.
+000000     OPEN INPUT TRANS-FILE.
+000000     IF WS-T-STATUS NOT = "00"
+000000         MOVE "OPEN"      TO WS-ERROR-OPERATION
+000000         MOVE "TRANS-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-T-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000     PERFORM 1500-OPEN-AUDIT-FILE THRU 1500-EXIT.
+000000 1000-EXIT.
+000000     EXIT.
+000000*
+000000 1100-OPEN-CHECKPOINT.
+000000     OPEN I-O CHECKPOINT-FILE.
+000000     IF WS-CKPT-STATUS = "35"
+000000         OPEN OUTPUT CHECKPOINT-FILE
+000000         IF WS-CKPT-STATUS NOT = "00"
+000000             MOVE "OPEN"   TO WS-ERROR-OPERATION
+000000             MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-NAME
+000000             MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         CLOSE CHECKPOINT-FILE
+000000         IF WS-CKPT-STATUS NOT = "00"
+000000             MOVE "CLOSE" TO WS-ERROR-OPERATION
+000000             MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-NAME
+000000             MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         OPEN I-O CHECKPOINT-FILE
+000000     END-IF.
+000000     IF WS-CKPT-STATUS NOT = "00"
+000000         MOVE "OPEN"       TO WS-ERROR-OPERATION
+000000         MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 1100-EXIT.
+000000     EXIT.
+000000*
+000000 1200-CHECK-RESTART.
+000000     MOVE "1"            TO CKPT-KEY.
+000000     READ CHECKPOINT-FILE
+000000         INVALID KEY
+000000             MOVE "C"    TO CKPT-FILE-ID
+000000     END-READ.
+000000     IF NOT CKPT-COMPLETE
+000000         DISPLAY "FXPN0002 - RESTART REQUIRED"
+000000         DISPLAY "LAST CHECKPOINT LEFT ACC-NO ", CKPT-ACC-NO,
+000000                 " WRITTEN TO A-FILE WITH NO MATCHING B-FILE",
+000000                 " RECORD."
+000000         DISPLAY "BACK OUT THAT A-FILE RECORD BEFORE",
+000000                 " RESUBMITTING THIS RUN."
+000000         MOVE 16         TO RETURN-CODE
+000000         CLOSE CHECKPOINT-FILE
+000000         IF WS-CKPT-STATUS NOT = "00"
+000000             MOVE "CLOSE" TO WS-ERROR-OPERATION
+000000             MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-NAME
+000000             MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         GOBACK
+000000     END-IF.
+000000 1200-EXIT.
+000000     EXIT.
+000000*
+000000 1300-OPEN-A-FILE.
+000000     OPEN I-O A-FILE.
+000000     IF WS-A-STATUS = "35"
+000000         OPEN OUTPUT A-FILE
+000000         IF WS-A-STATUS NOT = "00"
+000000             MOVE "OPEN"   TO WS-ERROR-OPERATION
+000000             MOVE "A-FILE" TO WS-ERROR-FILE-NAME
+000000             MOVE WS-A-STATUS TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         CLOSE A-FILE
+000000         IF WS-A-STATUS NOT = "00"
+000000             MOVE "CLOSE" TO WS-ERROR-OPERATION
+000000             MOVE "A-FILE" TO WS-ERROR-FILE-NAME
+000000             MOVE WS-A-STATUS TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         OPEN I-O A-FILE
+000000     END-IF.
+000000     IF WS-A-STATUS NOT = "00"
+000000         MOVE "OPEN"      TO WS-ERROR-OPERATION
+000000         MOVE "A-FILE"    TO WS-ERROR-FILE-NAME
+000000         MOVE WS-A-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 1300-EXIT.
+000000     EXIT.
+000000*
+000000 1400-OPEN-B-FILE.
+000000     OPEN I-O B-FILE.
+000000     IF WS-B-STATUS = "35"
+000000         OPEN OUTPUT B-FILE
+000000         IF WS-B-STATUS NOT = "00"
+000000             MOVE "OPEN"   TO WS-ERROR-OPERATION
+000000             MOVE "B-FILE" TO WS-ERROR-FILE-NAME
+000000             MOVE WS-B-STATUS TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         CLOSE B-FILE
+000000         IF WS-B-STATUS NOT = "00"
+000000             MOVE "CLOSE" TO WS-ERROR-OPERATION
+000000             MOVE "B-FILE" TO WS-ERROR-FILE-NAME
+000000             MOVE WS-B-STATUS TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         OPEN I-O B-FILE
+000000     END-IF.
+000000     IF WS-B-STATUS NOT = "00"
+000000         MOVE "OPEN"      TO WS-ERROR-OPERATION
+000000         MOVE "B-FILE"    TO WS-ERROR-FILE-NAME
+000000         MOVE WS-B-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 1400-EXIT.
+000000     EXIT.
+000000*
+000000 1500-OPEN-AUDIT-FILE.
+000000     OPEN EXTEND AUDIT-FILE.
+000000     IF WS-AUDIT-STATUS = "35"
+000000         OPEN OUTPUT AUDIT-FILE
+000000         IF WS-AUDIT-STATUS NOT = "00"
+000000             MOVE "OPEN"   TO WS-ERROR-OPERATION
+000000             MOVE "AUDIT-FILE" TO WS-ERROR-FILE-NAME
+000000             MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         CLOSE AUDIT-FILE
+000000         IF WS-AUDIT-STATUS NOT = "00"
+000000             MOVE "CLOSE" TO WS-ERROR-OPERATION
+000000             MOVE "AUDIT-FILE" TO WS-ERROR-FILE-NAME
+000000             MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         OPEN EXTEND AUDIT-FILE
+000000     END-IF.
+000000     IF WS-AUDIT-STATUS NOT = "00"
+000000         MOVE "OPEN"      TO WS-ERROR-OPERATION
+000000         MOVE "AUDIT-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 1500-EXIT.
+000000     EXIT.
+000000*
+000000 2000-PROCESS-TRANSACTIONS.
+000000     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+000000     PERFORM 2200-POST-ACCOUNT THRU 2200-EXIT
+000000             UNTIL WS-TRANS-AT-EOF.
+000000 2000-EXIT.
+000000     EXIT.
+000000*
+000000 2100-READ-TRANS.
+000000     READ TRANS-FILE
+000000         AT END
+000000             SET WS-TRANS-AT-EOF TO TRUE
+000000     END-READ.
+000000 2100-EXIT.
+000000     EXIT.
+000000*
+000000 2200-POST-ACCOUNT.
+000000     MOVE TRANS-ACC-NO     TO A02.
+000000     MOVE "N"              TO WS-RESCALE-ERROR-SW.
+000000     COMPUTE A03 = A02
+000000         ON SIZE ERROR
+000000             SET WS-RESCALE-ERROR TO TRUE
+000000             DISPLAY "FXPN0002 - ACC-NO ", A02, " DOES NOT FIT",
+000000                     " B-FILE SCALE, TRANSACTION REJECTED"
+000000     END-COMPUTE.
+000000     IF NOT WS-RESCALE-ERROR
+000000         DISPLAY 'S9(3)V9(2)=', A02
+000000         DISPLAY 'S9(1)V9(4)=', A03
+000000         MOVE A02           TO ACC-NO OF A-REC
+000000         MOVE A03           TO ACC-NO OF B-REC
+000000         REWRITE A-REC
+000000             INVALID KEY
+000000                 WRITE A-REC
+000000         END-REWRITE
+000000         IF WS-A-STATUS NOT = "00"
+000000             MOVE "WRITE"      TO WS-ERROR-OPERATION
+000000             MOVE "A-FILE"     TO WS-ERROR-FILE-NAME
+000000             MOVE WS-A-STATUS  TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         PERFORM 2500-AUDIT-A-WRITE THRU 2500-EXIT
+000000         PERFORM 2300-CHECKPOINT-A THRU 2300-EXIT
+000000         REWRITE B-REC
+000000             INVALID KEY
+000000                 WRITE B-REC
+000000         END-REWRITE
+000000         IF WS-B-STATUS NOT = "00"
+000000             MOVE "WRITE"      TO WS-ERROR-OPERATION
+000000             MOVE "B-FILE"     TO WS-ERROR-FILE-NAME
+000000             MOVE WS-B-STATUS  TO WS-ERROR-STATUS
+000000             PERFORM 9900-FILE-ERROR
+000000         END-IF
+000000         PERFORM 2600-AUDIT-B-WRITE THRU 2600-EXIT
+000000         PERFORM 2400-CHECKPOINT-B THRU 2400-EXIT
+000000     END-IF.
+000000     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+000000 2200-EXIT.
+000000     EXIT.
+000000*
+000000 2300-CHECKPOINT-A.
+000000     MOVE "1"            TO CKPT-KEY.
+000000     MOVE A02            TO CKPT-ACC-NO.
+000000     MOVE "A"            TO CKPT-FILE-ID.
+000000     REWRITE CKPT-REC
+000000         INVALID KEY
+000000             WRITE CKPT-REC
+000000     END-REWRITE.
+000000     IF WS-CKPT-STATUS NOT = "00"
+000000         MOVE "WRITE"      TO WS-ERROR-OPERATION
+000000         MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 2300-EXIT.
+000000     EXIT.
+000000*
+000000 2400-CHECKPOINT-B.
+000000     MOVE "C"            TO CKPT-FILE-ID.
+000000     REWRITE CKPT-REC
+000000         INVALID KEY
+000000             WRITE CKPT-REC
+000000     END-REWRITE.
+000000     IF WS-CKPT-STATUS NOT = "00"
+000000         MOVE "WRITE"      TO WS-ERROR-OPERATION
+000000         MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 2400-EXIT.
+000000     EXIT.
+000000*
+000000 2500-AUDIT-A-WRITE.
+000000     MOVE "FXPN0002"     TO AUDIT-PROGRAM-ID.
+000000     MOVE "A"            TO AUDIT-FILE-ID.
+000000     COMPUTE AUDIT-ACC-NO = A02
+000000         ON SIZE ERROR
+000000             DISPLAY "FXPN0002 - SIZE ERROR MOVING A02 TO",
+000000                     " AUDIT-ACC-NO"
+000000     END-COMPUTE.
+000000     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+000000     ACCEPT WS-AUDIT-TIME FROM TIME.
+000000     MOVE WS-AUDIT-DATE  TO AUDIT-DATE.
+000000     MOVE WS-AUDIT-TIME  TO AUDIT-TIME.
+000000     WRITE AUDIT-REC.
+000000     IF WS-AUDIT-STATUS NOT = "00"
+000000         MOVE "WRITE"      TO WS-ERROR-OPERATION
+000000         MOVE "AUDIT-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 2500-EXIT.
+000000     EXIT.
+000000*
+000000 2600-AUDIT-B-WRITE.
+000000     MOVE "FXPN0002"     TO AUDIT-PROGRAM-ID.
+000000     MOVE "B"            TO AUDIT-FILE-ID.
+000000     COMPUTE AUDIT-ACC-NO = A03
+000000         ON SIZE ERROR
+000000             DISPLAY "FXPN0002 - SIZE ERROR MOVING A03 TO",
+000000                     " AUDIT-ACC-NO"
+000000     END-COMPUTE.
+000000     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+000000     ACCEPT WS-AUDIT-TIME FROM TIME.
+000000     MOVE WS-AUDIT-DATE  TO AUDIT-DATE.
+000000     MOVE WS-AUDIT-TIME  TO AUDIT-TIME.
+000000     WRITE AUDIT-REC.
+000000     IF WS-AUDIT-STATUS NOT = "00"
+000000         MOVE "WRITE"      TO WS-ERROR-OPERATION
+000000         MOVE "AUDIT-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 2600-EXIT.
+000000     EXIT.
+000000*
+000000 9000-TERMINATE.
+000000     CLOSE A-FILE.
+000000     IF WS-A-STATUS NOT = "00"
+000000         MOVE "CLOSE"      TO WS-ERROR-OPERATION
+000000         MOVE "A-FILE"     TO WS-ERROR-FILE-NAME
+000000         MOVE WS-A-STATUS  TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000     CLOSE B-FILE.
+000000     IF WS-B-STATUS NOT = "00"
+000000         MOVE "CLOSE"      TO WS-ERROR-OPERATION
+000000         MOVE "B-FILE"     TO WS-ERROR-FILE-NAME
+000000         MOVE WS-B-STATUS  TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000     CLOSE CHECKPOINT-FILE.
+000000     IF WS-CKPT-STATUS NOT = "00"
+000000         MOVE "CLOSE"      TO WS-ERROR-OPERATION
+000000         MOVE "CHECKPOINT-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-CKPT-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000     CLOSE TRANS-FILE.
+000000     IF WS-T-STATUS NOT = "00"
+000000         MOVE "CLOSE"      TO WS-ERROR-OPERATION
+000000         MOVE "TRANS-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-T-STATUS  TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000     CLOSE AUDIT-FILE.
+000000     IF WS-AUDIT-STATUS NOT = "00"
+000000         MOVE "CLOSE"      TO WS-ERROR-OPERATION
+000000         MOVE "AUDIT-FILE" TO WS-ERROR-FILE-NAME
+000000         MOVE WS-AUDIT-STATUS TO WS-ERROR-STATUS
+000000         PERFORM 9900-FILE-ERROR
+000000     END-IF.
+000000 9000-EXIT.
+000000     EXIT.
+000000*
+000000 9900-FILE-ERROR.
+000000     DISPLAY "FXPN0002 - FILE I/O ERROR".
+000000     DISPLAY "OPERATION : ", WS-ERROR-OPERATION.
+000000     DISPLAY "FILE      : ", WS-ERROR-FILE-NAME.
+000000     DISPLAY "STATUS    : ", WS-ERROR-STATUS.
+000000     MOVE 16             TO RETURN-CODE.
+000000     GOBACK.
+000000*
