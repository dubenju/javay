@@ -0,0 +1,176 @@
+000000 IDENTIFICATION         DIVISION.
+000000 PROGRAM-ID.            FXPN0004.
+000000 AUTHOR.                dubenju@126.com.
+000000 DATE-WRITTEN.          2026.08.09.
+000000 DATE-COMPILED.
+000000*
+000000* FXPN0004 prints a paginated account listing from A-FILE:
+000000* a title/date heading and column headers on every page, one
+000000* detail line per ACC-NO, a page break after WS-MAX-LINES
+000000* detail lines, and a final control-total line (record count
+000000* and sum of ACC-NO).  A-FILE is read by NEXT RECORD in key
+000000* order, which is ascending by magnitude (|ACC-NO|), not by
+000000* signed value -- see AFILEREC's header comment.  Once an
+000000* overdraft (negative) account exists, this listing is in
+000000* ascending-|ACC-NO| order, not sorted by true balance.
+000000*
+000000* MODIFICATION HISTORY
+000000* ----------------------------------------------------------
+000000* 2026.08.09  DJ  Initial version.
+000000* 2026.08.09  DJ  ACC-NO is now signed; detail/total lines show
+000000*                 the sign so overdraft balances print correctly.
+000000* 2026.08.09  DJ  Run date now comes from DATE YYYYMMDD (4-digit
+000000*                 year) instead of DATE, matching the convention
+000000*                 FXPN0002/FXPN0005 use for their audit
+000000*                 timestamps.
+000000*
+000000 ENVIRONMENT            DIVISION.
+000000 CONFIGURATION          SECTION.
+000000 SOURCE-COMPUTER.       HP.
+000000 OBJECT-COMPUTER.       HP.
+000000*
+000000 INPUT-OUTPUT           SECTION.
+000000 FILE-CONTROL.
+000000     SELECT A-FILE      ASSIGN TO "FXPN0002a.txt"
+000000                        ORGANIZATION IS INDEXED
+000000                        ACCESS MODE IS SEQUENTIAL
+000000                        RECORD KEY IS ACC-NO OF A-REC.
+000000     SELECT PRINT-FILE  ASSIGN TO "FXPN0004.LST"
+000000                        ORGANIZATION IS LINE SEQUENTIAL.
+000000*
+000000 DATA                   DIVISION.
+000000 FILE                   SECTION.
+000000 FD  A-FILE.
+000000     COPY AFILEREC.
+000000 FD  PRINT-FILE.
+000000 01  PRINT-REC           PIC X(80).
+000000*
+000000 WORKING-STORAGE        SECTION.
+000000*
+000000 01  WS-A-EOF-SW         PIC X(01)   VALUE "N".
+000000     88 WS-A-AT-EOF                 VALUE "Y".
+000000*
+000000 01  WS-CURRENT-DATE.
+000000     05 WS-CURR-CC       PIC 9(02).
+000000     05 WS-CURR-YY       PIC 9(02).
+000000     05 WS-CURR-MM       PIC 9(02).
+000000     05 WS-CURR-DD       PIC 9(02).
+000000*
+000000 01  WS-PAGE-COUNT       PIC 9(03)   COMP    VALUE ZERO.
+000000 01  WS-LINE-COUNT       PIC 9(03)   COMP    VALUE ZERO.
+000000 01  WS-MAX-LINES        PIC 9(03)   VALUE 20.
+000000 01  WS-RECORD-COUNT     PIC 9(07)   COMP    VALUE ZERO.
+000000 01  WS-ACC-NO-SUM       PIC S9(09)V9(02)     VALUE ZERO.
+000000*
+000000 01  WS-TITLE-LINE.
+000000     05 FILLER           PIC X(20)   VALUE SPACES.
+000000     05 FILLER           PIC X(30)   VALUE
+000000        "DAILY ACCOUNT LISTING - A-FILE".
+000000*
+000000 01  WS-DATE-LINE.
+000000     05 FILLER           PIC X(12)   VALUE "RUN DATE : ".
+000000     05 WS-DL-MM         PIC 9(02).
+000000     05 FILLER           PIC X(01)   VALUE "/".
+000000     05 WS-DL-DD         PIC 9(02).
+000000     05 FILLER           PIC X(01)   VALUE "/".
+000000     05 WS-DL-YY         PIC 9(02).
+000000     05 FILLER           PIC X(10)   VALUE SPACES.
+000000     05 FILLER           PIC X(06)   VALUE "PAGE: ".
+000000     05 WS-DL-PAGE       PIC ZZZ9.
+000000*
+000000 01  WS-HEADER-LINE.
+000000     05 FILLER           PIC X(10)   VALUE SPACES.
+000000     05 FILLER           PIC X(10)   VALUE "ACC-NO".
+000000*
+000000 01  WS-DETAIL-LINE.
+000000     05 FILLER           PIC X(10)   VALUE SPACES.
+000000     05 WS-DL-ACC-NO     PIC -ZZ9.99.
+000000*
+000000 01  WS-TOTAL-LINE.
+000000     05 FILLER           PIC X(01)   VALUE SPACES.
+000000     05 FILLER           PIC X(18)   VALUE "RECORD COUNT     :".
+000000     05 WS-TL-COUNT      PIC ZZZ,ZZ9.
+000000     05 FILLER           PIC X(05)   VALUE SPACES.
+000000     05 FILLER           PIC X(18)   VALUE "SUM OF ACC-NO    :".
+000000     05 WS-TL-SUM        PIC -ZZZ,ZZZ,ZZ9.99.
+000000**** USER-WORK-AREA.
+000000*
+000000 PROCEDURE              DIVISION.
+000000*
+000000 0000-MAINLINE.
+000000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000000     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000000             UNTIL WS-A-AT-EOF.
+000000     PERFORM 8000-WRITE-TOTALS THRU 8000-EXIT.
+000000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000000     STOP RUN.
+000000*
+000000 1000-INITIALIZE.
+000000     OPEN INPUT A-FILE.
+000000     OPEN OUTPUT PRINT-FILE.
+000000     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+000000     PERFORM 3000-NEW-PAGE THRU 3000-EXIT.
+000000     PERFORM 2100-READ-A THRU 2100-EXIT.
+000000 1000-EXIT.
+000000     EXIT.
+000000*
+000000 2000-PROCESS-RECORD.
+000000     IF WS-LINE-COUNT >= WS-MAX-LINES
+000000         PERFORM 3000-NEW-PAGE THRU 3000-EXIT
+000000     END-IF.
+000000     MOVE ACC-NO OF A-REC TO WS-DL-ACC-NO.
+000000     WRITE PRINT-REC FROM WS-DETAIL-LINE
+000000           AFTER ADVANCING 1 LINE.
+000000     ADD 1 TO WS-LINE-COUNT.
+000000     ADD 1 TO WS-RECORD-COUNT.
+000000     ADD ACC-NO OF A-REC TO WS-ACC-NO-SUM
+000000         ON SIZE ERROR
+000000             DISPLAY "FXPN0004 - SIZE ERROR ACCUMULATING ACC-NO"
+000000     END-ADD.
+000000     PERFORM 2100-READ-A THRU 2100-EXIT.
+000000 2000-EXIT.
+000000     EXIT.
+000000*
+000000 2100-READ-A.
+000000     READ A-FILE NEXT RECORD
+000000         AT END
+000000             SET WS-A-AT-EOF TO TRUE
+000000     END-READ.
+000000 2100-EXIT.
+000000     EXIT.
+000000*
+000000 3000-NEW-PAGE.
+000000     ADD 1 TO WS-PAGE-COUNT.
+000000     MOVE WS-CURR-MM     TO WS-DL-MM.
+000000     MOVE WS-CURR-DD     TO WS-DL-DD.
+000000     MOVE WS-CURR-YY     TO WS-DL-YY.
+000000     MOVE WS-PAGE-COUNT  TO WS-DL-PAGE.
+000000     IF WS-PAGE-COUNT = 1
+000000         WRITE PRINT-REC FROM WS-TITLE-LINE
+000000               AFTER ADVANCING 1 LINE
+000000     ELSE
+000000         WRITE PRINT-REC FROM WS-TITLE-LINE
+000000               AFTER ADVANCING PAGE
+000000     END-IF.
+000000     WRITE PRINT-REC FROM WS-DATE-LINE
+000000           AFTER ADVANCING 1 LINE.
+000000     WRITE PRINT-REC FROM WS-HEADER-LINE
+000000           AFTER ADVANCING 2 LINES.
+000000     MOVE ZERO TO WS-LINE-COUNT.
+000000 3000-EXIT.
+000000     EXIT.
+000000*
+000000 8000-WRITE-TOTALS.
+000000     MOVE WS-RECORD-COUNT TO WS-TL-COUNT.
+000000     MOVE WS-ACC-NO-SUM   TO WS-TL-SUM.
+000000     WRITE PRINT-REC FROM WS-TOTAL-LINE
+000000           AFTER ADVANCING 2 LINES.
+000000 8000-EXIT.
+000000     EXIT.
+000000*
+000000 9000-TERMINATE.
+000000     CLOSE A-FILE.
+000000     CLOSE PRINT-FILE.
+000000 9000-EXIT.
+000000     EXIT.
+000000*
