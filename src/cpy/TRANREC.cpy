@@ -0,0 +1,6 @@
+000000*
+000000* TRANREC - one input transaction: an ACC-NO to post to the
+000000*           A-FILE/B-FILE account masters.
+000000*
+000000 01 TRANS-REC.
+000000     05 TRANS-ACC-NO     PIC S9(3)V9(2).
