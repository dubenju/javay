@@ -0,0 +1,15 @@
+000000*
+000000* CKPTREC - single-record restart checkpoint for FXPN0002.
+000000*           CKPT-FILE-ID records which of A-FILE/B-FILE was
+000000*           most recently completed for CKPT-ACC-NO; "C"
+000000*           means the posting finished cleanly (both files
+000000*           in step).  Anything else means A-FILE holds a
+000000*           record with no matching B-FILE record yet.
+000000*
+000000 01 CKPT-REC.
+000000     05 CKPT-KEY         PIC X(01).
+000000     05 CKPT-ACC-NO      PIC S9(3)V9(2).
+000000     05 CKPT-FILE-ID     PIC X(01).
+000000         88 CKPT-FOR-A               VALUE "A".
+000000         88 CKPT-FOR-B               VALUE "B".
+000000         88 CKPT-COMPLETE            VALUE "C".
