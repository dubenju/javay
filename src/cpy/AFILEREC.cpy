@@ -0,0 +1,22 @@
+000000*
+000000* AFILEREC - record layout for A-FILE (account master,
+000000*            2-decimal-place scale).  Shared by every
+000000*            program that opens A-FILE so the layout
+000000*            cannot drift between copies.  ACC-NO is signed
+000000*            and is this file's RECORD KEY, so the sign is
+000000*            kept SEPARATE rather than overpunched into the
+000000*            last digit -- an overpunched sign would corrupt
+000000*            the magnitude digit it shares a byte with, which
+000000*            would corrupt the key itself, not just its order.
+000000*            SIGN SEPARATE does NOT make the index read back in
+000000*            ascending signed order: key comparison is a plain
+000000*            byte compare of the stored digits, and the sign
+000000*            byte trails the magnitude digits, so sequential
+000000*            read order is ascending by magnitude (|ACC-NO|),
+000000*            not by signed value.  A listing that reads A-FILE
+000000*            sequentially (FXPN0004) will show overdraft
+000000*            (negative) accounts interleaved by magnitude, not
+000000*            in true ascending balance order.
+000000*
+000000 01 A-REC.
+000000     05 ACC-NO          PIC S9(3)V9(2)  SIGN IS TRAILING SEPARATE.
