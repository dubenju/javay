@@ -0,0 +1,14 @@
+000000*
+000000* AUDITREC - one record is written here every time a posting
+000000*            program writes to A-FILE or B-FILE, so who posted
+000000*            which account and when can be reconstructed
+000000*            without re-reading the masters themselves.
+000000*
+000000 01  AUDIT-REC.
+000000     05 AUDIT-PROGRAM-ID     PIC X(08).
+000000     05 AUDIT-FILE-ID        PIC X(01).
+000000         88 AUDIT-FOR-A                  VALUE "A".
+000000         88 AUDIT-FOR-B                  VALUE "B".
+000000     05 AUDIT-ACC-NO         PIC S9(3)V9(4).
+000000     05 AUDIT-DATE           PIC 9(08).
+000000     05 AUDIT-TIME           PIC 9(08).
